@@ -9,9 +9,17 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO "C:\FCOB\STORAGE.TXT".
+           SELECT INFILE ASSIGN TO "C:\FCOB\STORAGE.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRODUCTCODE
+               FILE STATUS IS INFILE-STATUS.
            SELECT OUTFILE ASSIGN TO "C:\FCOB\RESULT.TXT".
            SELECT TOTFILE ASSIGN TO "C:\FCOB\TOTS.TXT".
+           SELECT OPTIONAL AUDFILE ASSIGN TO "C:\FCOB\AUDIT.TXT".
+           SELECT OPTIONAL DISPFILE ASSIGN TO "C:\FCOB\DISPATCH.TXT".
+           SELECT BAKFILE ASSIGN TO "C:\FCOB\STORBAK.TXT".
+           SELECT OPTIONAL CHKFILE ASSIGN TO "C:\FCOB\CHKPT.TXT".
        DATA DIVISION.
        FILE SECTION.
        FD INFILE.
@@ -19,16 +27,58 @@
            05 PRODUCTCODE PIC X(7).
            05 PRODUCTNAME PIC A(15).
            05 QUANTITY PIC 9(3).
-           05 PRICE PIC 9(5).
+           05 PRICE PIC 9(5)V99.
        FD OUTFILE.
        01 OUTREC.
            05 PCODE PIC X(7).
            05 PNAME PIC A(15).
            05 QTY PIC ZZ9.
-           05 P PIC ZZ,999.
+           05 P PIC ZZ,999.99.
+       01 OUTREC-HDG PIC X(80).
+       01 OUTREC-RO.
+           05 RO-PCODE PIC X(7).
+           05 RO-PNAME PIC A(15).
+           05 RO-QTY PIC ZZ9.
        FD TOTFILE.
        01 TOT-REC.
-           05 FILLER PIC X(80).    
+           05 FILLER PIC X(80).
+       FD AUDFILE.
+       01 AUD-REC.
+           05 AUD-CODE PIC X(7).
+           05 FILLER PIC X(1).
+           05 AUD-ACTION PIC X(6).
+           05 FILLER PIC X(1).
+           05 AUD-OLD-QTY PIC 9(3).
+           05 FILLER PIC X(1).
+           05 AUD-OLD-PRICE PIC 9(5)V99.
+           05 FILLER PIC X(1).
+           05 AUD-NEW-QTY PIC 9(3).
+           05 FILLER PIC X(1).
+           05 AUD-NEW-PRICE PIC 9(5)V99.
+           05 FILLER PIC X(1).
+           05 AUD-DATE PIC 9(6).
+           05 FILLER PIC X(1).
+           05 AUD-OPID PIC X(8).
+       FD DISPFILE.
+       01 DISP-TRAN-REC.
+           05 DT-CODE PIC X(7).
+           05 FILLER PIC X(1).
+           05 DT-QTY-OUT PIC 9(3).
+           05 FILLER PIC X(1).
+           05 DT-DATE PIC 9(6).
+           05 FILLER PIC X(1).
+           05 DT-OPID PIC X(8).
+       FD BAKFILE.
+       01 BAK-REC PIC X(32).
+       FD CHKFILE.
+       01 CHK-REC.
+           05 CHK-KEY PIC X(7).
+           05 FILLER PIC X(1).
+           05 CHK-COUNTS PIC 999.
+           05 FILLER PIC X(1).
+           05 CHK-QNUM PIC 9(6).
+           05 FILLER PIC X(1).
+           05 CHK-TPRICE PIC 9(8)V99.
        WORKING-STORAGE SECTION.
        01 HDG1.
            05 FILLER PIC X(32).
@@ -52,8 +102,16 @@
            05 FILLER PIC X(6).
            05 DQTY PIC ZZ9.
            05 FILLER PIC X(6).
-           05 DP PIC ZZ,999.   
+           05 DP PIC ZZ,999.99.
+           05 FILLER PIC X(16).
+       01 REORDER-DISP.
            05 FILLER PIC X(16).
+           05 RD-CODE PIC X(7).
+           05 FILLER PIC X(6).
+           05 RD-NAME PIC A(15).
+           05 FILLER PIC X(6).
+           05 RD-QTY PIC ZZ9.
+           05 FILLER PIC X(38).
        01 ASSETS.
            05 FILLER PIC X(20).
            05 FILLER PIC X(13) VALUE "RECORDS NUM: ".
@@ -67,7 +125,7 @@
            05 FILLER PIC X(80).
            05 FILLER PIC X(20).
            05 FILLER PIC X(13) VALUE "ASSET(PESO): ".
-           05 A-TPRICE PIC ZZ,ZZ9,999.
+           05 A-TPRICE PIC ZZ,ZZ9,999.99.
            05 FILLER PIC X(39).
            05 FILLER PIC X(80). 
        01 NOTFOUND.
@@ -75,27 +133,54 @@
            05 FILLER PIC X(22) VALUE " PRODUCT NOT AVAILABLE".
            05 FILLER PIC X(3).
        01 INCODE PIC X(7).
+       01 LINE-CNT PIC 99 VALUE ZERO.
+       01 OPERATOR-ID PIC X(8) VALUE SPACES.
+       01 AUDIT-DETAILS.
+           05 AUD-OLDQTY PIC 9(3).
+           05 AUD-OLDPRI PIC 9(5)V99.
+       01 QTYOUT PIC 9(3) VALUE ZERO.
+       01 REORDER-QTY PIC 9(3) VALUE ZERO.
+       01 CHK-TALLY PIC 99 VALUE ZERO.
        01 BLNK-HDG.
            05 FILLER PIC X(80).
        01 EOF PIC A(3) VALUE "NO".
        01 ANS PIC A VALUE "Y".
        01 DEL PIC X(7) VALUE SPACES.
+       01 UPD-VALID PIC X VALUE "Y".
+       01 INFILE-STATUS PIC X(2).
+           88 INFILE-OK VALUE "00".
+           88 INFILE-DUP VALUE "22".
+           88 INFILE-NOTFND VALUE "23".
        01 OTHER-DETAILS.
-           05 CHOICE PIC 9.
+           05 CHOICE PIC 9 VALUE ZERO.
            05 NWPROD PIC X(7) VALUE SPACES.
            05 NWNAM PIC X(15) VALUE SPACES.
            05 NWQTY PIC 9(3) VALUE ZEROES.
-           05 NWPRI PIC 9(5) VALUE ZEROES.
+           05 NWPRI PIC 9(5)V99 VALUE ZEROS.
            05 EOF1 PIC X(3) VALUE "NO".
        01 RECORD-TOT.
            05 COUNTS PIC 999 VALUE ZEROES.
            05 QNUM PIC 9(6) VALUE ZEROES.
-           05 T-PRICE PIC 9(8) VALUE ZEROES.     
+           05 T-PRICE PIC 9(8)V99 VALUE ZEROES. 
        SCREEN SECTION.   
        01 SCR.
            05 BLANK SCREEN.
        PROCEDURE DIVISION.
        MAIN-RTN.
+           PERFORM LOGIN-RTN.
+           PERFORM MENU-RTN UNTIL CHOICE IS EQUAL TO 9.
+           STOP RUN.
+       LOGIN-RTN.
+           DISPLAY SCR.
+           DISPLAY (10, 10) "ENTER OPERATOR ID:".
+           ACCEPT (10, 30) OPERATOR-ID.
+           DISPLAY SCR.
+       AUDIT-RTN.
+           MOVE PRODUCTCODE TO AUD-CODE.
+           MOVE OPERATOR-ID TO AUD-OPID.
+           ACCEPT AUD-DATE FROM DATE.
+           WRITE AUD-REC.
+       MENU-RTN.
            PERFORM CHOICE-RTN.
            DISPLAY SCR.
            DISPLAY HDG1
@@ -106,35 +191,92 @@
            PERFORM SECOND-CHOICE
            ELSE IF CHOICE = 3
            PERFORM THIRD-CHOICE
-           ELSE 
-           DISPLAY SCR
-           PERFORM CHOICE-RTN.
-           STOP RUN.
+           ELSE IF CHOICE = 4
+           PERFORM FOURTH-CHOICE
+           ELSE IF CHOICE = 5
+           PERFORM FIFTH-CHOICE
+           ELSE IF CHOICE = 6
+           PERFORM SIXTH-CHOICE
+           ELSE IF CHOICE = 7
+           PERFORM SEVENTH-CHOICE
+           ELSE IF CHOICE = 8
+           PERFORM EIGHTH-CHOICE
+           ELSE IF CHOICE = 9
+           CONTINUE
+           ELSE
+           DISPLAY SCR.
        CHOICE-RTN.
            DISPLAY SCR.
            DISPLAY (5, 35) "SALES INVENTORY".
            DISPLAY (7, 10) "[1] SEARCH FOR A RECORD".
            DISPLAY (8, 10) "[2] ADD A NEW RECORD"
-           DISPLAY (9, 10) "[3] SHOW TOTAL ASSETS" 
-           DISPLAY (11, 10) "INPUT: "
-           ACCEPT (11, 17) CHOICE.
-           DISPLAY SCR.    
-       FIRST-CHOICE.   
+           DISPLAY (9, 10) "[3] SHOW TOTAL ASSETS"
+           DISPLAY (10, 10) "[4] UPDATE A RECORD"
+           DISPLAY (11, 10) "[5] DELETE A RECORD"
+           DISPLAY (12, 10) "[6] LIST ALL RECORDS"
+           DISPLAY (13, 10) "[7] PROCESS SALE/DISPATCH"
+           DISPLAY (14, 10) "[8] LOW STOCK REORDER REPORT"
+           DISPLAY (15, 10) "[9] EXIT PROGRAM"
+           DISPLAY (17, 10) "INPUT: "
+           ACCEPT (17, 17) CHOICE.
+           DISPLAY SCR.
+       FIRST-CHOICE.
            OPEN INPUT INFILE
            OUTPUT OUTFILE.
-           READ INFILE AT END MOVE "YES" TO EOF.
            PERFORM INPUT-RTN.
-           PERFORM PROC-RTN UNTIL EOF IS EQUAL TO "YES".
-           PERFORM NTFOUND. 
+           MOVE INCODE TO PRODUCTCODE.
+           READ INFILE KEY IS PRODUCTCODE
+               INVALID KEY
+                   PERFORM NTFOUND
+               NOT INVALID KEY
+                   PERFORM MOVE-RTN
+                   WRITE OUTREC
+                   DISPLAY HDG1
+                           HDG2
+                   DISPLAY DISP-REC
+           END-READ.
            CLOSE INFILE, OUTFILE.
        SECOND-CHOICE.
-           OPEN EXTEND INFILE.
+           PERFORM BACKUP-RTN.
+           OPEN I-O INFILE.
+           OPEN EXTEND AUDFILE.
            PERFORM EDIT-RTN.
-           CLOSE INFILE.         
+           CLOSE INFILE, AUDFILE.
+       BACKUP-RTN.
+           MOVE "NO" TO EOF.
+           OPEN INPUT INFILE
+                OUTPUT BAKFILE.
+           READ INFILE NEXT RECORD AT END MOVE "YES" TO EOF END-READ.
+           PERFORM BACKUP-SCAN-RTN UNTIL EOF IS EQUAL TO "YES".
+           CLOSE INFILE, BAKFILE.
+       BACKUP-SCAN-RTN.
+           MOVE INREC TO BAK-REC.
+           WRITE BAK-REC.
+           READ INFILE NEXT RECORD AT END MOVE "YES" TO EOF
+           END-READ.
        THIRD-CHOICE.
+           PERFORM CHECKPOINT-LOAD-RTN.
            OPEN INPUT INFILE
            OUTPUT TOTFILE.
-           READ INFILE AT END MOVE "YES" TO EOF.
+           MOVE ZERO TO CHK-TALLY.
+           MOVE "NO" TO EOF.
+           IF CHK-KEY IS EQUAL TO SPACES
+               MOVE ZERO TO COUNTS QNUM T-PRICE
+               READ INFILE NEXT RECORD AT END MOVE "YES" TO EOF END-READ
+           ELSE
+               MOVE CHK-COUNTS TO COUNTS
+               MOVE CHK-QNUM TO QNUM
+               MOVE CHK-TPRICE TO T-PRICE
+               MOVE CHK-KEY TO PRODUCTCODE
+               START INFILE KEY IS GREATER THAN PRODUCTCODE
+                   INVALID KEY
+                       MOVE "YES" TO EOF
+               END-START
+               IF EOF IS NOT EQUAL TO "YES"
+                   READ INFILE NEXT RECORD AT END MOVE "YES" TO EOF
+                   END-READ
+               END-IF
+           END-IF.
            PERFORM ADD-RTN UNTIL EOF IS EQUAL TO "YES".
            MOVE QNUM TO A-QNUM.
            MOVE COUNTS TO A-COUNT.
@@ -144,11 +286,119 @@
            DISPLAY HDG1
                    BLNK-HDG.
            DISPLAY ASSETS.
-       ADD-RTN. 
+           CLOSE INFILE, TOTFILE.
+           PERFORM CHECKPOINT-CLEAR-RTN.
+       ADD-RTN.
            ADD 1 TO COUNTS.
-           ADD QUANTITY TO QNUM. 
+           ADD QUANTITY TO QNUM.
            ADD PRICE TO T-PRICE.
-           READ INFILE AT END MOVE "YES" TO EOF.
+           ADD 1 TO CHK-TALLY.
+           IF CHK-TALLY IS GREATER THAN OR EQUAL TO 10
+               PERFORM CHECKPOINT-SAVE-RTN
+               MOVE ZERO TO CHK-TALLY
+           END-IF.
+           READ INFILE NEXT RECORD AT END MOVE "YES" TO EOF.
+       CHECKPOINT-LOAD-RTN.
+           MOVE SPACES TO CHK-KEY.
+           MOVE ZERO TO CHK-COUNTS CHK-QNUM CHK-TPRICE.
+           OPEN INPUT CHKFILE.
+           READ CHKFILE AT END CONTINUE END-READ.
+           CLOSE CHKFILE.
+       CHECKPOINT-SAVE-RTN.
+           MOVE PRODUCTCODE TO CHK-KEY.
+           MOVE COUNTS TO CHK-COUNTS.
+           MOVE QNUM TO CHK-QNUM.
+           MOVE T-PRICE TO CHK-TPRICE.
+           OPEN OUTPUT CHKFILE.
+           WRITE CHK-REC.
+           CLOSE CHKFILE.
+       CHECKPOINT-CLEAR-RTN.
+           OPEN OUTPUT CHKFILE.
+           CLOSE CHKFILE.
+       FOURTH-CHOICE.
+           PERFORM INPUT-RTN.
+           OPEN I-O INFILE.
+           OPEN EXTEND AUDFILE.
+           MOVE INCODE TO PRODUCTCODE.
+           READ INFILE KEY IS PRODUCTCODE
+               INVALID KEY
+                   PERFORM NTFOUND
+               NOT INVALID KEY
+                   PERFORM MOVE-RTN
+                   DISPLAY HDG1
+                           HDG2
+                   DISPLAY DISP-REC
+                   MOVE QUANTITY TO AUD-OLDQTY
+                   MOVE PRICE TO AUD-OLDPRI
+                   PERFORM UPDATE-EDIT-RTN
+                   IF UPD-VALID IS EQUAL TO "Y"
+                       REWRITE INREC
+                         INVALID KEY
+                           DISPLAY (20, 10) "UPDATE FAILED"
+                         NOT INVALID KEY
+                           MOVE "UPDATE" TO AUD-ACTION
+                           MOVE AUD-OLDQTY TO AUD-OLD-QTY
+                           MOVE AUD-OLDPRI TO AUD-OLD-PRICE
+                           MOVE QUANTITY TO AUD-NEW-QTY
+                           MOVE PRICE TO AUD-NEW-PRICE
+                           PERFORM AUDIT-RTN
+                       END-REWRITE
+                   END-IF
+           END-READ.
+           CLOSE INFILE, AUDFILE.
+       UPDATE-EDIT-RTN.
+           MOVE "Y" TO UPD-VALID.
+           DISPLAY (14, 10) "ENTER NEW PRODUCT NAME (BLANK=NO CHANGE):".
+           ACCEPT (14, 53) NWNAM.
+           DISPLAY (16, 10) "ENTER NEW QTY:".
+           ACCEPT (16, 25) NWQTY.
+           DISPLAY (18, 10) "NEW PRICE (9999999=LAST 2 CENTAVOS):".
+           ACCEPT (18, 40) NWPRI.
+           IF NWQTY IS NOT NUMERIC
+               DISPLAY (20, 10) "QTY MUST BE NUMERIC - NOT UPDATED"
+               MOVE "N" TO UPD-VALID
+           ELSE IF NWPRI IS NOT NUMERIC
+               DISPLAY (20, 10) "PRICE MUST BE NUMERIC - NOT UPDATED"
+               MOVE "N" TO UPD-VALID
+           ELSE
+               IF NWNAM IS NOT EQUAL TO SPACES
+                   MOVE NWNAM TO PRODUCTNAME
+               END-IF
+               MOVE NWQTY TO QUANTITY
+               MOVE NWPRI TO PRICE
+           END-IF.
+       FIFTH-CHOICE.
+           DISPLAY SCR.
+           DISPLAY (5, 10) "ENTER PRODUCT CODE TO DELETE:".
+           ACCEPT (5, 42) DEL.
+           OPEN I-O INFILE.
+           OPEN EXTEND AUDFILE.
+           MOVE DEL TO PRODUCTCODE.
+           READ INFILE KEY IS PRODUCTCODE
+               INVALID KEY
+                   PERFORM NTFOUND
+               NOT INVALID KEY
+                   PERFORM MOVE-RTN
+                   DISPLAY HDG1
+                           HDG2
+                   DISPLAY DISP-REC
+                   DISPLAY (20, 10) "DELETE THIS RECORD? (Y/N):"
+                   ACCEPT (20, 38) ANS
+                   IF ANS IS EQUAL TO "Y"
+                       MOVE "DELETE" TO AUD-ACTION
+                       MOVE QUANTITY TO AUD-OLD-QTY
+                       MOVE PRICE TO AUD-OLD-PRICE
+                       MOVE ZERO TO AUD-NEW-QTY
+                       MOVE ZERO TO AUD-NEW-PRICE
+                       DELETE INFILE RECORD
+                         INVALID KEY
+                           DISPLAY (22, 10) "DELETE FAILED"
+                         NOT INVALID KEY
+                           PERFORM AUDIT-RTN
+                       END-DELETE
+                   END-IF
+           END-READ.
+           CLOSE INFILE, AUDFILE.
        EDIT-RTN.
            DISPLAY (5, 20) "ENTER CODE:".
            ACCEPT (5, 35) NWPROD.
@@ -156,37 +406,150 @@
            ACCEPT (7, 40) NWNAM.
            DISPLAY (9, 20) "ENTER QTY:".
            ACCEPT (9, 35) NWQTY.
-           DISPLAY (11, 20) "ENTER PRICE:".
-           ACCEPT (11, 35) NWPRI.
-           MOVE NWPROD TO PRODUCTCODE.
+           DISPLAY (11, 20) "ENTER PRICE (9999999=LAST 2 CENTAVOS):".
+           ACCEPT (11, 44) NWPRI.
+           IF NWPROD IS EQUAL TO SPACES
+               DISPLAY (13, 20) "CODE CANNOT BE BLANK - NOT ADDED"
+           ELSE IF NWQTY IS NOT NUMERIC
+               DISPLAY (13, 20) "QTY MUST BE NUMERIC - NOT ADDED"
+           ELSE IF NWPRI IS NOT NUMERIC
+               DISPLAY (13, 20) "PRICE MUST BE NUMERIC - NOT ADDED"
+           ELSE
+               MOVE NWPROD TO PRODUCTCODE
+               READ INFILE KEY IS PRODUCTCODE
+                   INVALID KEY
+                       PERFORM EDIT-WRITE-RTN
+                   NOT INVALID KEY
+                       DISPLAY (13, 20) "DUPLICATE CODE - NOT ADDED"
+               END-READ
+           END-IF.
+       EDIT-WRITE-RTN.
            MOVE NWNAM TO PRODUCTNAME.
            MOVE NWQTY TO QUANTITY.
-           MOVE NWPRI TO PRICE. 
-           WRITE INREC. 
-       DISPLAY-ALL-RTN.
-           READ INFILE AT END MOVE "YES" TO EOF.
+           MOVE NWPRI TO PRICE.
+           WRITE INREC
+               INVALID KEY
+                   IF INFILE-DUP
+                       DISPLAY (13, 20) "DUPLICATE CODE - NOT ADDED"
+                   ELSE
+                       DISPLAY (13, 20) "ADD FAILED - NOT WRITTEN"
+                   END-IF
+               NOT INVALID KEY
+                   MOVE "ADD" TO AUD-ACTION
+                   MOVE ZERO TO AUD-OLD-QTY
+                   MOVE ZERO TO AUD-OLD-PRICE
+                   MOVE QUANTITY TO AUD-NEW-QTY
+                   MOVE PRICE TO AUD-NEW-PRICE
+                   PERFORM AUDIT-RTN
+           END-WRITE.
+       SIXTH-CHOICE.
+           MOVE "NO" TO EOF.
+           OPEN INPUT INFILE
+                OUTPUT OUTFILE.
+           PERFORM LIST-HDG-RTN.
+           READ INFILE NEXT RECORD AT END MOVE "YES" TO EOF END-READ.
+           PERFORM LIST-RTN UNTIL EOF IS EQUAL TO "YES".
+           CLOSE INFILE, OUTFILE.
+       LIST-HDG-RTN.
+           WRITE OUTREC-HDG FROM HDG1.
+           WRITE OUTREC-HDG FROM HDG2.
+           DISPLAY HDG1
+                   HDG2.
+           MOVE ZERO TO LINE-CNT.
+       LIST-RTN.
            PERFORM MOVE-RTN.
+           WRITE OUTREC.
            DISPLAY DISP-REC.
+           ADD 1 TO LINE-CNT.
+           IF LINE-CNT IS GREATER THAN OR EQUAL TO 20
+               PERFORM LIST-HDG-RTN
+           END-IF.
+           READ INFILE NEXT RECORD AT END MOVE "YES" TO EOF
+           END-READ.
+       SEVENTH-CHOICE.
+           PERFORM INPUT-RTN.
+           OPEN I-O INFILE.
+           OPEN EXTEND AUDFILE.
+           OPEN EXTEND DISPFILE.
+           MOVE INCODE TO PRODUCTCODE.
+           READ INFILE KEY IS PRODUCTCODE
+               INVALID KEY
+                   PERFORM NTFOUND
+               NOT INVALID KEY
+                   PERFORM MOVE-RTN
+                   DISPLAY HDG1
+                           HDG2
+                   DISPLAY DISP-REC
+                   DISPLAY (20, 10) "ENTER QTY SOLD/DISPATCHED:"
+                   ACCEPT (20, 38) QTYOUT
+                   IF QTYOUT IS GREATER THAN QUANTITY
+                       DISPLAY (22, 10) "QTY EXCEEDS ON-HAND - REFUSED"
+                   ELSE
+                       MOVE QUANTITY TO AUD-OLDQTY
+                       MOVE PRICE TO AUD-OLDPRI
+                       SUBTRACT QTYOUT FROM QUANTITY
+                       REWRITE INREC
+                         INVALID KEY
+                           DISPLAY (24, 10) "DISPATCH FAILED"
+                         NOT INVALID KEY
+                           MOVE "DISPAT" TO AUD-ACTION
+                           MOVE AUD-OLDQTY TO AUD-OLD-QTY
+                           MOVE AUD-OLDPRI TO AUD-OLD-PRICE
+                           MOVE QUANTITY TO AUD-NEW-QTY
+                           MOVE PRICE TO AUD-NEW-PRICE
+                           PERFORM AUDIT-RTN
+                           PERFORM DISPATCH-LOG-RTN
+                       END-REWRITE
+                   END-IF
+           END-READ.
+           CLOSE INFILE, AUDFILE, DISPFILE.
+       DISPATCH-LOG-RTN.
+           MOVE PRODUCTCODE TO DT-CODE.
+           MOVE QTYOUT TO DT-QTY-OUT.
+           MOVE OPERATOR-ID TO DT-OPID.
+           ACCEPT DT-DATE FROM DATE.
+           WRITE DISP-TRAN-REC.
+       EIGHTH-CHOICE.
+           MOVE "NO" TO EOF.
+           DISPLAY SCR.
+           DISPLAY (2, 35) "SALES INVENTORY".
+           DISPLAY (5, 10) "ENTER REORDER THRESHOLD QTY:".
+           ACCEPT (5, 40) REORDER-QTY.
+           DISPLAY SCR.
+           OPEN INPUT INFILE
+                OUTPUT OUTFILE.
+           WRITE OUTREC-HDG FROM HDG1.
+           WRITE OUTREC-HDG FROM HDG2.
+           DISPLAY HDG1
+                   HDG2.
+           READ INFILE NEXT RECORD AT END MOVE "YES" TO EOF END-READ.
+           PERFORM REORDER-RTN UNTIL EOF IS EQUAL TO "YES".
+           CLOSE INFILE, OUTFILE.
+       REORDER-RTN.
+           IF QUANTITY IS LESS THAN OR EQUAL TO REORDER-QTY
+               MOVE PRODUCTCODE TO RO-PCODE
+               MOVE PRODUCTNAME TO RO-PNAME
+               MOVE QUANTITY TO RO-QTY
+               WRITE OUTREC-RO
+               MOVE PRODUCTCODE TO RD-CODE
+               MOVE PRODUCTNAME TO RD-NAME
+               MOVE QUANTITY TO RD-QTY
+               DISPLAY REORDER-DISP
+           END-IF.
+           READ INFILE NEXT RECORD AT END MOVE "YES" TO EOF
+           END-READ.
        INPUT-RTN.
            DISPLAY SCR.
            DISPLAY (2, 35) "SALES INVENTORY".
            DISPLAY (5, 10) "ENTER PRODUCT CODE:".
            ACCEPT (5, 30) INCODE.
            DISPLAY SCR.
-       PROC-RTN.    
-           IF INCODE IS EQUAL TO PRODUCTCODE
-            PERFORM MOVE-RTN
-            WRITE OUTREC
-            DISPLAY HDG1
-                    HDG2
-            DISPLAY DISP-REC
-            CLOSE INFILE
-            STOP RUN
-           ELSE 
-            READ INFILE AT END MOVE "YES" TO EOF
-            END-READ.          
        NTFOUND.
-           DISPLAY NOTFOUND. 
+           IF INFILE-NOTFND
+               DISPLAY NOTFOUND
+           ELSE
+               DISPLAY (13, 20) "FILE ERROR READING STORAGE.TXT"
+           END-IF.
        MOVE-RTN.   
             MOVE PRODUCTNAME TO PNAME.
             MOVE PRODUCTCODE TO PCODE.
